@@ -0,0 +1,8 @@
+      *> Scenario record for side-by-side comparison mode - a small
+      *> set of loan combinations to run through the existing payment
+      *> calculation and print side by side.
+       01  SCENARIORECORD.
+           05 SC-LABEL                PIC X(10).
+           05 SC-LOANAMOUNT           PIC 9(8)V99.
+           05 SC-INTERESTRATE         PIC 9(3)V99.
+           05 SC-LOANTERMYEARS        PIC 9(3).
