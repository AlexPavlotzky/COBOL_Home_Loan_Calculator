@@ -0,0 +1,27 @@
+      *> Shared loan-application record layout - used by
+      *> MORTGAGECALCULATOR's batch input file.
+       01  LOANAPPRECORD.
+           05 LOANIDIN               PIC X(10).
+           05 LOANAMOUNTIN           PIC 9(8)V99.
+           05 INTERESTRATEIN         PIC 9(3)V99.
+           05 LOANTERMYEARSIN        PIC 9(3).
+           05 HOMEVALUEIN            PIC 9(8)V99.
+           05 ANNUALPROPERTYTAXIN    PIC 9(7)V99.
+           05 ANNUALHOMEINSURANCEIN  PIC 9(7)V99.
+           05 PMIRATEIN              PIC 9(1)V999.
+           05 ARMFLAGIN              PIC X.
+           05 FIXEDPERIODMONTHSIN    PIC 9(3).
+           05 RESETINTERVALMONTHSIN  PIC 9(3).
+           05 MARGININ               PIC 9(2)V999.
+           05 PERIODICCAPIN          PIC 9(2)V999.
+           05 LIFETIMECAPIN          PIC 9(2)V999.
+           05 EXTRAPRINCIPALIN       PIC 9(6)V99.
+      *> Up to 5 one-time lump sums (month = 0 means the slot is
+      *> unused) plus one recurring lump sum (e.g. an annual extra
+      *> payment) expressed as amount/start-month/every-N-months.
+           05 LUMPSUMENTRYIN OCCURS 5 TIMES.
+               10 LUMPSUMMONTHIN     PIC 9(3).
+               10 LUMPSUMAMOUNTIN    PIC 9(7)V99.
+           05 LUMPSUMRECURAMOUNTIN   PIC 9(7)V99.
+           05 LUMPSUMRECURSTARTIN    PIC 9(3).
+           05 LUMPSUMRECUREVERYIN    PIC 9(3).
