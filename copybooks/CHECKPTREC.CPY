@@ -0,0 +1,5 @@
+      *> Checkpoint record for batch restart - last relative record
+      *> number successfully processed, plus its LOAN-ID for audit.
+       01  CHECKPOINTRECORD.
+           05 CP-LOANID              PIC X(10).
+           05 CP-LASTRECNO           PIC 9(8).
