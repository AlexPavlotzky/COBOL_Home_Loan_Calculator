@@ -0,0 +1,17 @@
+      *> Compliance audit-log record - one per loan calculation run.
+       01  AUDITLOGRECORD.
+           05 AL-TIMESTAMP            PIC X(17).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AL-OPERATORID           PIC X(8).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AL-LOANID               PIC X(10).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AL-LOANAMOUNT           PIC 9(8)V99.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AL-INTERESTRATE         PIC 9(3)V99.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AL-LOANTERMYEARS        PIC 9(3).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AL-MONTHLYPAYMENT       PIC 9(8)V99.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AL-TOTALINTERESTPAID    PIC 9(8)V99.
