@@ -0,0 +1,14 @@
+      *> Fixed-format output record for the loan origination/accounting
+      *> system's intake job - one per booked loan.
+       01  INTERFACERECORD.
+           05 IF-LOANID               PIC X(10).
+           05 IF-LOANAMOUNT           PIC 9(8)V99.
+           05 IF-INTERESTRATE         PIC 9(3)V99.
+           05 IF-LOANTERMYEARS        PIC 9(3).
+           05 IF-MONTHLYPAYMENT       PIC 9(8)V99.
+           05 IF-TOTALINTERESTPAID    PIC 9(8)V99.
+           05 IF-MONTHLYPROPERTYTAX   PIC 9(8)V99.
+           05 IF-MONTHLYHOMEINSURANCE PIC 9(8)V99.
+           05 IF-MONTHLYPMI           PIC 9(8)V99.
+           05 IF-MONTHLYESCROW        PIC 9(8)V99.
+           05 IF-PITIPAYMENT          PIC 9(8)V99.
