@@ -3,30 +3,838 @@
        AUTHOR. Alexander Pavlotzky.
        DATE-WRITTEN. 27/08/2023.
        DATE-COMPILED. 28/08/2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOANAPPLICATIONFILE ASSIGN TO "LOANAPPS.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-APP-REL-KEY
+               FILE STATUS IS WS-APP-FILE-STATUS.
+           SELECT LOANRESULTFILE ASSIGN TO "LOANRESULTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+           SELECT AMORTSCHEDULEFILE ASSIGN TO "AMORTSCHED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCHEDULE-FILE-STATUS.
+           SELECT CHECKPOINTFILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDITLOGFILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT SCENARIOFILE ASSIGN TO "SCENARIOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCENARIO-FILE-STATUS.
+           SELECT COMPARISONREPORTFILE ASSIGN TO "COMPARISON.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMPARISON-FILE-STATUS.
+           SELECT LOANINTERFACEFILE ASSIGN TO "LOANINTERFACE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERFACE-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOANAPPLICATIONFILE.
+       COPY LOANAPPREC.
+       FD  LOANRESULTFILE.
+       01  LOANRESULTRECORD       PIC X(80).
+       FD  AMORTSCHEDULEFILE.
+       01  AMORTSCHEDULERECORD    PIC X(80).
+       FD  CHECKPOINTFILE.
+       COPY CHECKPTREC.
+       FD  AUDITLOGFILE.
+       COPY AUDITREC.
+       FD  SCENARIOFILE.
+       COPY SCENARIOREC.
+       FD  COMPARISONREPORTFILE.
+       01  COMPARISONREPORTRECORD PIC X(120).
+       FD  LOANINTERFACEFILE.
+       COPY INTERFACEREC.
        WORKING-STORAGE SECTION.
+       01 WS-RUNMODE             PIC X(7).
+       01 WS-SCENARIO-FILE-STATUS PIC XX.
+       01 WS-APP-REL-KEY        PIC 9(8).
+       01 WS-APP-FILE-STATUS    PIC XX.
+       01 WS-RESULT-FILE-STATUS    PIC XX.
+       01 WS-SCHEDULE-FILE-STATUS  PIC XX.
+       01 WS-AUDIT-FILE-STATUS     PIC XX.
+       01 WS-INTERFACE-FILE-STATUS PIC XX.
+       01 WS-COMPARISON-FILE-STATUS PIC XX.
+       01 WS-INIT-ERROR         PIC X VALUE "N".
+       01 WS-CHECKPOINT-STATUS  PIC XX.
+       01 WS-RESTARTING         PIC X VALUE "N".
+       01 WS-RESUME-FROM-RECNO  PIC 9(8) VALUE 0.
+       01 WS-RECORDS-SINCE-CKPT PIC 9(3) VALUE 0.
+      *> Checkpointed every record (not batched) so a crash never
+      *> leaves a window where already-completed loans get their
+      *> result/schedule/audit/interface records re-emitted (and
+      *> double-booked to accounting) on the next restart.
+       01 WS-CHECKPOINT-EVERY   PIC 9(3) VALUE 1.
+       01 WS-INITIAL-PAYMENT    PIC 9(8)V99.
+       01 WS-OPERATORID         PIC X(8).
+       01 WS-TODAY              PIC 9(8).
+       01 WS-NOWTIME            PIC 9(8).
+       01 WS-TIMESTAMP          PIC X(17).
+       01 LOANID             PIC X(10).
        01 LOANAMOUNT         PIC 9(8)V99.
        01 INTERESTRATE       PIC 9(3)V99.
        01 LOANTERMYEARS      PIC 9(3).
        01 MONTHLYPAYMENT     PIC 9(8)V99.
        01 TOTALINTERESTPAID  PIC 9(8)V99.
+       01 MONTHLYINTERESTRATE   PIC 9(3)V9(9).
+       01 GROWTHFACTOR          PIC 9(8)V9(6).
+       01 NUMERATORFACTOR       PIC 9(8)V9(6).
+       01 DENOMINATORFACTOR     PIC 9(8)V9(6).
+       01 TOTALMONTHS           PIC 9(5).
+       01 MONTHNUMBER           PIC 9(5).
+       01 REMAININGBALANCE      PIC 9(8)V99.
+       01 INTERESTPORTION       PIC 9(8)V99.
+       01 PRINCIPALPORTION      PIC 9(8)V99.
+       01 ENDOFFILE             PIC X VALUE "N".
+       01 VALIDATIONFLAG        PIC X VALUE "Y".
+       01 ERRORMESSAGE          PIC X(60).
+
+      *> PITI / escrow working fields (request 002)
+       01 HOMEVALUE                PIC 9(8)V99.
+       01 ANNUALPROPERTYTAX        PIC 9(7)V99.
+       01 ANNUALHOMEINSURANCE      PIC 9(7)V99.
+       01 PMIRATE                  PIC 9(1)V999.
+       01 LOANTOVALUEPCT           PIC 9(3)V99.
+       01 MONTHLYPROPERTYTAX       PIC 9(8)V99.
+       01 MONTHLYHOMEINSURANCE     PIC 9(8)V99.
+       01 MONTHLYPMI               PIC 9(8)V99.
+       01 MONTHLYESCROW            PIC 9(8)V99.
+       01 PITIPAYMENT              PIC 9(8)V99.
+
+      *> ARM working fields (request 006)
+       01 ARMFLAG                  PIC X.
+       01 FIXEDPERIODMONTHS        PIC 9(3).
+       01 RESETINTERVALMONTHS      PIC 9(3).
+       01 ARMMARGIN                PIC 9(2)V999.
+       01 PERIODICCAP              PIC 9(2)V999.
+       01 LIFETIMECAP              PIC 9(2)V999.
+       01 INITIALRATE              PIC 9(3)V99.
+       01 CURRENTRATE              PIC 9(3)V99.
+       01 PRIORRESETRATE           PIC 9(3)V99.
+       01 MONTHSSINCERESET         PIC 9(5).
+       01 REMAININGMONTHS          PIC 9(5).
+
+      *> Prepayment / extra-principal working fields (request 008).
+      *> Multiple one-time lump sums plus one recurring lump sum
+      *> (e.g. an annual extra payment) - see LOANAPPREC.CPY.
+       01 EXTRAPRINCIPAL           PIC 9(6)V99.
+       01 LUMPSUMTABLE.
+           05 LUMPSUMENTRY OCCURS 5 TIMES.
+               10 LUMPSUMMONTH      PIC 9(3).
+               10 LUMPSUMAMOUNT     PIC 9(7)V99.
+       01 LUMPSUMRECURAMOUNT       PIC 9(7)V99.
+       01 LUMPSUMRECURSTART        PIC 9(3).
+       01 LUMPSUMRECUREVERY        PIC 9(3).
+       01 WS-LUMPSUM-IDX           PIC 9.
+       01 WS-HAS-LUMPSUM           PIC X VALUE "N".
+       01 ACTUALTOTALINTEREST      PIC 9(8)V99.
+       01 PAYOFFMONTH              PIC 9(5).
+       01 INTERESTSAVED            PIC S9(8)V99.
+       01 MONTHSSAVED              PIC S9(5).
+       01 PAIDOFFEARLYFLAG         PIC X VALUE "N".
+
+      *> Comparison-mode working fields (request 007)
+       01 WS-SCENARIO-EOF          PIC X VALUE "N".
+       01 WS-FIRST-INTEREST        PIC 9(8)V99.
+       01 WS-FIRST-SCENARIO-DONE   PIC X VALUE "N".
+       01 WS-INTEREST-DELTA        PIC S9(8)V99.
+
+       01 SUMMARYLINE.
+           05 FILLER            PIC X(9)  VALUE "LOAN ID: ".
+           05 SL-LOANID         PIC X(10).
+           05 FILLER            PIC X(11) VALUE "  AMOUNT: $".
+           05 SL-LOANAMOUNT     PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER            PIC X(8) VALUE "  RATE: ".
+           05 SL-RATE           PIC ZZ9.99.
+           05 FILLER            PIC X(9) VALUE "%  TERM: ".
+           05 SL-TERM           PIC ZZ9.
+           05 FILLER            PIC X(5) VALUE " YRS.".
+
+       01 PAYMENTLINE.
+           05 FILLER            PIC X(18) VALUE "MONTHLY PAYMT: $".
+           05 PL-PAYMENT        PIC ZZZ,ZZ9.99.
+           05 FILLER            PIC X(15) VALUE "  TOT INT: $".
+           05 PL-INTEREST       PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 PITILINE.
+           05 FILLER            PIC X(12) VALUE "ESCROW/MO: $".
+           05 PTL-ESCROW        PIC ZZZ,ZZ9.99.
+           05 FILLER            PIC X(14) VALUE "  PITI PYMT: $".
+           05 PTL-PITI          PIC ZZZ,ZZ9.99.
+
+       01 SCHEDULEHEADERLINE.
+           05 FILLER            PIC X(41)
+               VALUE "MONTH   INTEREST     PRINCIPAL    BALANCE".
+
+       01 SCHEDULEDETAILLINE.
+           05 SDL-MONTH         PIC ZZZZ9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 SDL-INTEREST      PIC ZZ,ZZ9.99.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 SDL-PRINCIPAL     PIC ZZ,ZZ9.99.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 SDL-BALANCE       PIC ZZZ,ZZ9.99.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 SDL-RATEFLAG      PIC X(10).
+
+       01 PREPAYSUMMARYLINE.
+           05 FILLER            PIC X(14) VALUE "PAYOFF MONTH: ".
+           05 PSL-PAYOFFMONTH   PIC ZZZZ9.
+           05 FILLER            PIC X(19) VALUE "  INTEREST SAVED: $".
+           05 PSL-SAVED         PIC -ZZZ,ZZZ,ZZ9.99.
+           05 FILLER            PIC X(16) VALUE "  MONTHS SAVED: ".
+           05 PSL-MONTHSSAVED   PIC -ZZZZ9.
+
+       01 ERRORLINE.
+           05 FILLER            PIC X(20) VALUE "REJECTED - REASON: ".
+           05 EL-MESSAGE        PIC X(60).
+
+       01 COMPARISONHEADERLINE.
+           05 FILLER            PIC X(40) VALUE
+               "SCENARIO    AMOUNT       RATE   TERM  ".
+           05 FILLER            PIC X(29) VALUE
+               "MONTHLY PMT   TOTAL INTEREST".
+
+       01 COMPARISONDETAILLINE.
+           05 CDL-LABEL         PIC X(10).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 CDL-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 CDL-RATE          PIC ZZ9.99.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 CDL-TERM          PIC ZZ9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 CDL-PAYMENT       PIC ZZZ,ZZ9.99.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 CDL-INTEREST      PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 CDL-DELTASIGN     PIC X(2).
+           05 CDL-DELTAAMOUNT   PIC ZZZ,ZZZ,ZZ9.99.
+           05 CDL-DELTATEXT     PIC X(15).
+
+       01 COMPARISONREJECTLINE.
+           05 CRL-LABEL         PIC X(10).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 FILLER            PIC X(20) VALUE "REJECTED - REASON: ".
+           05 CRL-MESSAGE       PIC X(60).
+
+      *> RUNMODE picks the entry point: COMPARE and BATCH are the
+      *> explicit, automation-driven modes added by requests 007 and
+      *> 001. Anything else (in particular RUNMODE left unset) falls
+      *> back to the original single-loan interactive prompt so an
+      *> operator can still run one ad-hoc loan without hand-authoring
+      *> a LOANAPPS.DAT record - request 001 asked for a batch variant
+      *> in addition to that flow, not a replacement for it.
        PROCEDURE DIVISION.
-           DISPLAY "Mortgage Calculator".
-           DISPLAY "Enter Loan Amount: ".
-           ACCEPT LOANAMOUNT.
-           DISPLAY "Enter Interest Rate: ".
-           ACCEPT INTERESTRATE.
-           DISPLAY "Enter Loan Term (in years): ".
-           ACCEPT LOANTERMYEARS.
-            
-           COMPUTE INTERESTRATE = INTERESTRATE / 100.
-           COMPUTE MONTHLYPAYMENT = (LOANAMOUNT * (INTERESTRATE / 12))
-              /(1 - (1 + INTERESTRATE / 12) ** (- LOANTERMYEARS * 12)).
-           COMPUTE TOTALINTERESTPAID = (MONTHLYPAYMENT
-              * LOANTERMYEARS * 12) - LOANAMOUNT.
-            
-           DISPLAY "Monthly Payment: $" MONTHLYPAYMENT.
-           DISPLAY "Total Interest Paid: $" TOTALINTERESTPAID.
-            
+       MAIN-LOGIC.
+           ACCEPT WS-RUNMODE FROM ENVIRONMENT "RUNMODE"
+           EVALUATE WS-RUNMODE
+               WHEN "COMPARE"
+                   PERFORM RUN-COMPARISON-MODE
+               WHEN "BATCH"
+                   PERFORM RUN-BATCH-MODE
+               WHEN OTHER
+                   PERFORM RUN-INTERACTIVE-MODE
+           END-EVALUATE
            STOP RUN.
-           
\ No newline at end of file
+
+      *> Restores the pre-batch (pre-request-001) one-loan-at-a-time
+      *> flow, routed through the same shared validation/calculation
+      *> paragraphs the batch and comparison modes use rather than
+      *> duplicating the P&I math. Escrow/ARM/prepayment inputs are
+      *> not prompted for here (this mode predates all of that) and
+      *> default to off, matching the original DISPLAY/ACCEPT flow's
+      *> scope of plain principal-and-interest only.
+       RUN-INTERACTIVE-MODE.
+           DISPLAY "Mortgage Calculator"
+           DISPLAY "Enter Loan Amount: "
+           ACCEPT LOANAMOUNT
+           DISPLAY "Enter Interest Rate: "
+           ACCEPT INTERESTRATE
+           DISPLAY "Enter Loan Term (in years): "
+           ACCEPT LOANTERMYEARS
+           MOVE "N" TO ARMFLAG
+           MOVE 0 TO EXTRAPRINCIPAL
+           PERFORM VALIDATE-APPLICATION
+           IF VALIDATIONFLAG = "Y"
+               PERFORM CALCULATE-LOAN
+               DISPLAY "Monthly Payment: $" MONTHLYPAYMENT
+               DISPLAY "Total Interest Paid: $" TOTALINTERESTPAID
+           ELSE
+               DISPLAY "REJECTED - " ERRORMESSAGE
+           END-IF.
+
+       RUN-BATCH-MODE.
+           PERFORM INITIALIZE-FILES.
+           PERFORM PROCESS-APPLICATIONS UNTIL ENDOFFILE = "Y".
+           IF WS-INIT-ERROR NOT = "Y"
+               PERFORM MARK-BATCH-COMPLETE
+           END-IF
+           PERFORM CLOSE-FILES.
+
+      *> Request 004's restart must be known before the report/schedule/
+      *> interface files are opened, since a restart has to EXTEND them
+      *> (preserve loans 1..N already written) instead of OUTPUT-ing them
+      *> (which would truncate everything the interrupted run finished).
+       INITIALIZE-FILES.
+           ACCEPT WS-OPERATORID FROM ENVIRONMENT "OPERATORID"
+           IF WS-OPERATORID = SPACES
+               MOVE "BATCH" TO WS-OPERATORID
+           END-IF
+           MOVE "N" TO WS-INIT-ERROR
+           PERFORM DETERMINE-RESTART-POSITION
+           IF WS-RESTARTING = "Y"
+               OPEN EXTEND LOANRESULTFILE
+               IF WS-RESULT-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING LOANRESULTS.DAT - STATUS "
+                       WS-RESULT-FILE-STATUS
+                   MOVE "Y" TO WS-INIT-ERROR
+               END-IF
+               OPEN EXTEND AMORTSCHEDULEFILE
+               IF WS-SCHEDULE-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING AMORTSCHED.DAT - STATUS "
+                       WS-SCHEDULE-FILE-STATUS
+                   MOVE "Y" TO WS-INIT-ERROR
+               END-IF
+               OPEN EXTEND LOANINTERFACEFILE
+               IF WS-INTERFACE-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING LOANINTERFACE.DAT - STATUS "
+                       WS-INTERFACE-FILE-STATUS
+                   MOVE "Y" TO WS-INIT-ERROR
+               END-IF
+           ELSE
+               OPEN OUTPUT LOANRESULTFILE
+               IF WS-RESULT-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING LOANRESULTS.DAT - STATUS "
+                       WS-RESULT-FILE-STATUS
+                   MOVE "Y" TO WS-INIT-ERROR
+               END-IF
+               OPEN OUTPUT AMORTSCHEDULEFILE
+               IF WS-SCHEDULE-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING AMORTSCHED.DAT - STATUS "
+                       WS-SCHEDULE-FILE-STATUS
+                   MOVE "Y" TO WS-INIT-ERROR
+               END-IF
+               OPEN OUTPUT LOANINTERFACEFILE
+               IF WS-INTERFACE-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING LOANINTERFACE.DAT - STATUS "
+                       WS-INTERFACE-FILE-STATUS
+                   MOVE "Y" TO WS-INIT-ERROR
+               END-IF
+           END-IF
+           OPEN EXTEND AUDITLOGFILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING AUDITLOG.DAT - STATUS "
+                   WS-AUDIT-FILE-STATUS
+               MOVE "Y" TO WS-INIT-ERROR
+           END-IF
+           IF WS-INIT-ERROR = "Y"
+               MOVE "Y" TO ENDOFFILE
+           ELSE
+               IF WS-RESTARTING = "Y"
+                   OPEN I-O LOANAPPLICATIONFILE
+                   IF WS-APP-FILE-STATUS NOT = "00"
+                       DISPLAY "ERROR OPENING LOANAPPS.DAT - STATUS "
+                           WS-APP-FILE-STATUS
+                       MOVE "Y" TO WS-INIT-ERROR
+                       MOVE "Y" TO ENDOFFILE
+                   ELSE
+                       MOVE WS-RESUME-FROM-RECNO TO WS-APP-REL-KEY
+                       ADD 1 TO WS-APP-REL-KEY
+                       START LOANAPPLICATIONFILE
+                           KEY IS >= WS-APP-REL-KEY
+                           INVALID KEY MOVE "Y" TO ENDOFFILE
+                       END-START
+                   END-IF
+               ELSE
+                   OPEN INPUT LOANAPPLICATIONFILE
+                   IF WS-APP-FILE-STATUS NOT = "00"
+                       DISPLAY "ERROR OPENING LOANAPPS.DAT - STATUS "
+                           WS-APP-FILE-STATUS
+                       MOVE "Y" TO WS-INIT-ERROR
+                       MOVE "Y" TO ENDOFFILE
+                   ELSE
+                       MOVE 1 TO WS-APP-REL-KEY
+                   END-IF
+               END-IF
+           END-IF
+           IF ENDOFFILE NOT = "Y"
+               READ LOANAPPLICATIONFILE NEXT RECORD
+                   AT END MOVE "Y" TO ENDOFFILE
+               END-READ
+           END-IF.
+
+      *> Request 004 - look for a prior checkpoint left by an
+      *> interrupted run and resume just past the last processed
+      *> record instead of reprocessing the whole batch. A checkpoint
+      *> whose CP-LASTRECNO was marked complete (see MARK-BATCH-COMPLETE)
+      *> belongs to a run that finished normally, not one that crashed,
+      *> so it must NOT trigger a restart on the next, unrelated run.
+       DETERMINE-RESTART-POSITION.
+           MOVE "N" TO WS-RESTARTING
+           MOVE 0 TO WS-RESUME-FROM-RECNO
+           OPEN INPUT CHECKPOINTFILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINTFILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CP-LASTRECNO NOT = HIGH-VALUES
+                           MOVE "Y" TO WS-RESTARTING
+                           MOVE CP-LASTRECNO TO WS-RESUME-FROM-RECNO
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+       PROCESS-APPLICATIONS.
+           MOVE LOANIDIN TO LOANID
+           MOVE LOANAMOUNTIN TO LOANAMOUNT
+           MOVE INTERESTRATEIN TO INTERESTRATE
+           MOVE LOANTERMYEARSIN TO LOANTERMYEARS
+           MOVE HOMEVALUEIN TO HOMEVALUE
+           MOVE ANNUALPROPERTYTAXIN TO ANNUALPROPERTYTAX
+           MOVE ANNUALHOMEINSURANCEIN TO ANNUALHOMEINSURANCE
+           MOVE PMIRATEIN TO PMIRATE
+           MOVE ARMFLAGIN TO ARMFLAG
+           MOVE FIXEDPERIODMONTHSIN TO FIXEDPERIODMONTHS
+           MOVE RESETINTERVALMONTHSIN TO RESETINTERVALMONTHS
+           MOVE MARGININ TO ARMMARGIN
+           MOVE PERIODICCAPIN TO PERIODICCAP
+           MOVE LIFETIMECAPIN TO LIFETIMECAP
+           MOVE EXTRAPRINCIPALIN TO EXTRAPRINCIPAL
+           MOVE "N" TO WS-HAS-LUMPSUM
+           PERFORM VARYING WS-LUMPSUM-IDX FROM 1 BY 1
+               UNTIL WS-LUMPSUM-IDX > 5
+               MOVE LUMPSUMMONTHIN(WS-LUMPSUM-IDX)
+                   TO LUMPSUMMONTH(WS-LUMPSUM-IDX)
+               MOVE LUMPSUMAMOUNTIN(WS-LUMPSUM-IDX)
+                   TO LUMPSUMAMOUNT(WS-LUMPSUM-IDX)
+               IF LUMPSUMMONTH(WS-LUMPSUM-IDX) > 0
+                   MOVE "Y" TO WS-HAS-LUMPSUM
+               END-IF
+           END-PERFORM
+           MOVE LUMPSUMRECURAMOUNTIN TO LUMPSUMRECURAMOUNT
+           MOVE LUMPSUMRECURSTARTIN TO LUMPSUMRECURSTART
+           MOVE LUMPSUMRECUREVERYIN TO LUMPSUMRECUREVERY
+           PERFORM VALIDATE-APPLICATION
+           IF VALIDATIONFLAG = "Y"
+               PERFORM CALCULATE-LOAN
+               PERFORM CALCULATE-PITI
+               PERFORM PRINT-LOAN-SUMMARY
+               PERFORM PRINT-AMORTIZATION-SCHEDULE
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-INTERFACE-RECORD
+           ELSE
+               PERFORM PRINT-REJECTION
+           END-IF
+           PERFORM WRITE-CHECKPOINT
+           READ LOANAPPLICATIONFILE NEXT RECORD
+               AT END MOVE "Y" TO ENDOFFILE
+           END-READ.
+
+      *> Request 004 - periodically snapshot progress so a rerun can
+      *> resume after the last successfully processed loan.
+       WRITE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-EVERY
+               MOVE LOANID TO CP-LOANID
+               MOVE WS-APP-REL-KEY TO CP-LASTRECNO
+               OPEN OUTPUT CHECKPOINTFILE
+               IF WS-CHECKPOINT-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING CHECKPOINT.DAT - STATUS "
+                       WS-CHECKPOINT-STATUS
+               ELSE
+                   WRITE CHECKPOINTRECORD
+                   CLOSE CHECKPOINTFILE
+               END-IF
+               MOVE 0 TO WS-RECORDS-SINCE-CKPT
+           END-IF
+           ADD 1 TO WS-APP-REL-KEY.
+
+      *> Request 004 - once the batch reaches end of file normally,
+      *> mark the checkpoint complete so the next, unrelated run (this
+      *> program is meant to be re-run, e.g. daily) does not mistake
+      *> the last run's checkpoint for an interrupted one and skip its
+      *> own leading records.
+       MARK-BATCH-COMPLETE.
+           MOVE HIGH-VALUES TO CP-LASTRECNO
+           MOVE SPACES TO CP-LOANID
+           OPEN OUTPUT CHECKPOINTFILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CHECKPOINT.DAT - STATUS "
+                   WS-CHECKPOINT-STATUS
+           ELSE
+               WRITE CHECKPOINTRECORD
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+       VALIDATE-APPLICATION.
+           MOVE "Y" TO VALIDATIONFLAG
+           MOVE SPACES TO ERRORMESSAGE
+           EVALUATE TRUE
+               WHEN LOANAMOUNT = ZERO
+                   MOVE "N" TO VALIDATIONFLAG
+                   MOVE "LOAN AMOUNT MUST BE GREATER THAN ZERO"
+                       TO ERRORMESSAGE
+               WHEN LOANTERMYEARS <> 10 AND LOANTERMYEARS <> 15
+                       AND LOANTERMYEARS <> 20 AND LOANTERMYEARS <> 30
+                   MOVE "N" TO VALIDATIONFLAG
+                   MOVE "LOAN TERM MUST BE 10, 15, 20, OR 30 YEARS"
+                       TO ERRORMESSAGE
+               WHEN INTERESTRATE > 25
+                   MOVE "N" TO VALIDATIONFLAG
+                   MOVE "INTEREST RATE MUST BE BETWEEN 0 AND 25 PERCENT"
+                       TO ERRORMESSAGE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *> Baseline P&I calculation (request 003 validated inputs feed
+      *> this). For ARM loans this yields the initial-rate payment,
+      *> which CALCULATE-PAYMENT-FOR-RATE also drives at each reset.
+       CALCULATE-LOAN.
+           MOVE INTERESTRATE TO INITIALRATE
+           MOVE INTERESTRATE TO CURRENTRATE
+           COMPUTE TOTALMONTHS = LOANTERMYEARS * 12
+           MOVE TOTALMONTHS TO REMAININGMONTHS
+           MOVE LOANAMOUNT TO REMAININGBALANCE
+           PERFORM CALCULATE-PAYMENT-FOR-RATE
+           PERFORM CALCULATE-STANDARD-TOTAL-INTEREST.
+
+      *> Recomputes MONTHLYPAYMENT/MONTHLYINTERESTRATE for CURRENTRATE
+      *> against REMAININGBALANCE and REMAININGMONTHS - shared by the
+      *> initial calculation and every ARM reset (request 006).
+       CALCULATE-PAYMENT-FOR-RATE.
+           COMPUTE MONTHLYINTERESTRATE ROUNDED =
+               CURRENTRATE / 100 / 12
+           IF CURRENTRATE = ZERO
+               COMPUTE MONTHLYPAYMENT ROUNDED =
+                   REMAININGBALANCE / REMAININGMONTHS
+           ELSE
+               COMPUTE GROWTHFACTOR ROUNDED =
+                   (1 + MONTHLYINTERESTRATE) ** REMAININGMONTHS
+               COMPUTE NUMERATORFACTOR ROUNDED =
+                   REMAININGBALANCE * MONTHLYINTERESTRATE * GROWTHFACTOR
+               COMPUTE DENOMINATORFACTOR ROUNDED =
+                   GROWTHFACTOR - 1
+               COMPUTE MONTHLYPAYMENT ROUNDED =
+                   NUMERATORFACTOR / DENOMINATORFACTOR
+           END-IF.
+
+      *> Recomputes the true, ARM-reset-aware total interest as the
+      *> baseline TOTALINTERESTPAID that is quoted on the summary,
+      *> logged to the audit trail, and exported to accounting -
+      *> CALCULATE-PAYMENT-FOR-RATE's single-rate annuity formula only
+      *> holds while the rate never changes, so for an ARM it must be
+      *> re-derived month by month through every reset instead of taken
+      *> from the initial-rate payment alone. Runs with no extra-
+      *> principal/lump-sum prepayment applied, so PRINT-PREPAYMENT-
+      *> SUMMARY's interest-saved figure isolates prepayment savings
+      *> from rate-reset movement rather than conflating the two.
+       CALCULATE-STANDARD-TOTAL-INTEREST.
+           MOVE MONTHLYPAYMENT TO WS-INITIAL-PAYMENT
+           MOVE LOANAMOUNT TO REMAININGBALANCE
+           MOVE INTERESTRATE TO CURRENTRATE
+           MOVE 0 TO MONTHSSINCERESET
+           MOVE 0 TO TOTALINTERESTPAID
+           PERFORM VARYING MONTHNUMBER FROM 1 BY 1
+               UNTIL MONTHNUMBER > TOTALMONTHS
+               IF ARMFLAG = "Y" AND MONTHNUMBER > FIXEDPERIODMONTHS
+                   ADD 1 TO MONTHSSINCERESET
+                   IF MONTHSSINCERESET = 1
+                    OR (RESETINTERVALMONTHS > 0 AND
+                     FUNCTION MOD(MONTHNUMBER - FIXEDPERIODMONTHS - 1,
+                       RESETINTERVALMONTHS) = 0)
+                       PERFORM APPLY-ARM-RESET
+                   END-IF
+               END-IF
+               COMPUTE INTERESTPORTION ROUNDED =
+                   REMAININGBALANCE * MONTHLYINTERESTRATE
+               COMPUTE PRINCIPALPORTION ROUNDED =
+                   MONTHLYPAYMENT - INTERESTPORTION
+               IF PRINCIPALPORTION >= REMAININGBALANCE
+                   MOVE REMAININGBALANCE TO PRINCIPALPORTION
+               END-IF
+               COMPUTE REMAININGBALANCE ROUNDED =
+                   REMAININGBALANCE - PRINCIPALPORTION
+               ADD INTERESTPORTION TO TOTALINTERESTPAID
+           END-PERFORM
+           MOVE WS-INITIAL-PAYMENT TO MONTHLYPAYMENT.
+
+      *> Request 002 - roll property tax, insurance and (LTV-triggered)
+      *> PMI into the escrow portion so the borrower sees a real PITI.
+       CALCULATE-PITI.
+           COMPUTE MONTHLYPROPERTYTAX ROUNDED = ANNUALPROPERTYTAX / 12
+           COMPUTE MONTHLYHOMEINSURANCE ROUNDED =
+               ANNUALHOMEINSURANCE / 12
+           MOVE 0 TO MONTHLYPMI
+           IF HOMEVALUE > ZERO
+               COMPUTE LOANTOVALUEPCT ROUNDED =
+                   (LOANAMOUNT / HOMEVALUE) * 100
+               IF LOANTOVALUEPCT > 80
+                   COMPUTE MONTHLYPMI ROUNDED =
+                       LOANAMOUNT * PMIRATE / 100 / 12
+               END-IF
+           END-IF
+           COMPUTE MONTHLYESCROW ROUNDED =
+               MONTHLYPROPERTYTAX + MONTHLYHOMEINSURANCE + MONTHLYPMI
+           COMPUTE PITIPAYMENT ROUNDED = MONTHLYPAYMENT + MONTHLYESCROW.
+
+       PRINT-LOAN-SUMMARY.
+           MOVE LOANID TO SL-LOANID
+           MOVE LOANAMOUNT TO SL-LOANAMOUNT
+           MOVE INTERESTRATE TO SL-RATE
+           MOVE LOANTERMYEARS TO SL-TERM
+           MOVE SUMMARYLINE TO LOANRESULTRECORD
+           WRITE LOANRESULTRECORD
+           MOVE MONTHLYPAYMENT TO PL-PAYMENT
+           MOVE TOTALINTERESTPAID TO PL-INTEREST
+           MOVE PAYMENTLINE TO LOANRESULTRECORD
+           WRITE LOANRESULTRECORD
+           MOVE MONTHLYESCROW TO PTL-ESCROW
+           MOVE PITIPAYMENT TO PTL-PITI
+           MOVE PITILINE TO LOANRESULTRECORD
+           WRITE LOANRESULTRECORD.
+
+      *> Request 000 - full month-by-month schedule to its own file,
+      *> separate from the loan summary report. Also folds in ARM
+      *> resets (request 006) and extra-principal/lump-sum prepayment
+      *> (request 008), since both change the principal/interest split
+      *> period to period and there is only one schedule to report
+      *> against.
+       PRINT-AMORTIZATION-SCHEDULE.
+           MOVE LOANID TO AMORTSCHEDULERECORD
+           WRITE AMORTSCHEDULERECORD
+           MOVE SCHEDULEHEADERLINE TO AMORTSCHEDULERECORD
+           WRITE AMORTSCHEDULERECORD
+           MOVE LOANAMOUNT TO REMAININGBALANCE
+           MOVE INTERESTRATE TO CURRENTRATE
+           MOVE TOTALMONTHS TO REMAININGMONTHS
+           PERFORM CALCULATE-PAYMENT-FOR-RATE
+           MOVE 0 TO MONTHSSINCERESET
+           MOVE 0 TO ACTUALTOTALINTEREST
+           MOVE "N" TO PAIDOFFEARLYFLAG
+           MOVE TOTALMONTHS TO PAYOFFMONTH
+           PERFORM VARYING MONTHNUMBER FROM 1 BY 1
+               UNTIL MONTHNUMBER > TOTALMONTHS
+               OR PAIDOFFEARLYFLAG = "Y"
+               MOVE SPACES TO SDL-RATEFLAG
+               IF ARMFLAG = "Y" AND MONTHNUMBER > FIXEDPERIODMONTHS
+                   ADD 1 TO MONTHSSINCERESET
+                   IF MONTHSSINCERESET = 1
+                    OR (RESETINTERVALMONTHS > 0 AND
+                     FUNCTION MOD(MONTHNUMBER - FIXEDPERIODMONTHS - 1,
+                       RESETINTERVALMONTHS) = 0)
+                       PERFORM APPLY-ARM-RESET
+                       MOVE "RATE RESET" TO SDL-RATEFLAG
+                   END-IF
+               END-IF
+               COMPUTE INTERESTPORTION ROUNDED =
+                   REMAININGBALANCE * MONTHLYINTERESTRATE
+               COMPUTE PRINCIPALPORTION ROUNDED =
+                   MONTHLYPAYMENT - INTERESTPORTION
+               ADD EXTRAPRINCIPAL TO PRINCIPALPORTION
+               PERFORM APPLY-LUMPSUMS-FOR-MONTH
+               IF PRINCIPALPORTION >= REMAININGBALANCE
+                   MOVE REMAININGBALANCE TO PRINCIPALPORTION
+                   MOVE "PAID OFF" TO SDL-RATEFLAG
+                   MOVE "Y" TO PAIDOFFEARLYFLAG
+                   MOVE MONTHNUMBER TO PAYOFFMONTH
+               END-IF
+               COMPUTE REMAININGBALANCE ROUNDED =
+                   REMAININGBALANCE - PRINCIPALPORTION
+               ADD INTERESTPORTION TO ACTUALTOTALINTEREST
+               MOVE MONTHNUMBER TO SDL-MONTH
+               MOVE INTERESTPORTION TO SDL-INTEREST
+               MOVE PRINCIPALPORTION TO SDL-PRINCIPAL
+               MOVE REMAININGBALANCE TO SDL-BALANCE
+               MOVE SCHEDULEDETAILLINE TO AMORTSCHEDULERECORD
+               WRITE AMORTSCHEDULERECORD
+           END-PERFORM
+           PERFORM PRINT-PREPAYMENT-SUMMARY.
+
+      *> Request 008 - applies every one-time lump sum whose month has
+      *> arrived (up to 5, see LOANAPPREC.CPY) plus the recurring lump
+      *> sum, if configured, so an annual extra payment or several
+      *> distinct one-time payments can all be modeled in one schedule.
+       APPLY-LUMPSUMS-FOR-MONTH.
+           PERFORM VARYING WS-LUMPSUM-IDX FROM 1 BY 1
+               UNTIL WS-LUMPSUM-IDX > 5
+               IF LUMPSUMMONTH(WS-LUMPSUM-IDX) = MONTHNUMBER
+                   AND LUMPSUMMONTH(WS-LUMPSUM-IDX) > 0
+                   ADD LUMPSUMAMOUNT(WS-LUMPSUM-IDX) TO PRINCIPALPORTION
+               END-IF
+           END-PERFORM
+           IF LUMPSUMRECUREVERY > 0
+               AND MONTHNUMBER >= LUMPSUMRECURSTART
+               AND FUNCTION MOD(MONTHNUMBER - LUMPSUMRECURSTART,
+                   LUMPSUMRECUREVERY) = 0
+               ADD LUMPSUMRECURAMOUNT TO PRINCIPALPORTION
+           END-IF.
+
+      *> Request 006 - at a reset point, recompute the rate off the
+      *> ARM's margin subject to the periodic and lifetime caps, then
+      *> re-amortize the remaining balance/term at the new rate.
+       APPLY-ARM-RESET.
+           COMPUTE REMAININGMONTHS = TOTALMONTHS - MONTHNUMBER + 1
+           MOVE CURRENTRATE TO PRIORRESETRATE
+           COMPUTE CURRENTRATE ROUNDED = CURRENTRATE + ARMMARGIN
+           IF CURRENTRATE > PRIORRESETRATE + PERIODICCAP
+               COMPUTE CURRENTRATE = PRIORRESETRATE + PERIODICCAP
+           END-IF
+           IF CURRENTRATE > INITIALRATE + LIFETIMECAP
+               COMPUTE CURRENTRATE = INITIALRATE + LIFETIMECAP
+           END-IF
+           PERFORM CALCULATE-PAYMENT-FOR-RATE.
+
+      *> Request 008 - report payoff timing and interest saved once
+      *> the actual (extra-payment-aware) schedule has been run.
+       PRINT-PREPAYMENT-SUMMARY.
+           IF EXTRAPRINCIPAL > 0 OR WS-HAS-LUMPSUM = "Y"
+               OR LUMPSUMRECUREVERY > 0
+               COMPUTE INTERESTSAVED =
+                   TOTALINTERESTPAID - ACTUALTOTALINTEREST
+               COMPUTE MONTHSSAVED = TOTALMONTHS - PAYOFFMONTH
+               MOVE PAYOFFMONTH TO PSL-PAYOFFMONTH
+               MOVE INTERESTSAVED TO PSL-SAVED
+               MOVE MONTHSSAVED TO PSL-MONTHSSAVED
+               MOVE PREPAYSUMMARYLINE TO LOANRESULTRECORD
+               WRITE LOANRESULTRECORD
+           END-IF.
+
+       PRINT-REJECTION.
+           MOVE LOANID TO SL-LOANID
+           MOVE LOANAMOUNT TO SL-LOANAMOUNT
+           MOVE INTERESTRATE TO SL-RATE
+           MOVE LOANTERMYEARS TO SL-TERM
+           MOVE SUMMARYLINE TO LOANRESULTRECORD
+           WRITE LOANRESULTRECORD
+           MOVE ERRORMESSAGE TO EL-MESSAGE
+           MOVE ERRORLINE TO LOANRESULTRECORD
+           WRITE LOANRESULTRECORD.
+
+      *> Request 005 - permanent, append-only trail of every run, for
+      *> compliance reviews of what rate/term a borrower was quoted.
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDITLOGRECORD
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOWTIME FROM TIME
+           STRING WS-TODAY DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-NOWTIME DELIMITED BY SIZE
+               INTO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP TO AL-TIMESTAMP
+           MOVE WS-OPERATORID TO AL-OPERATORID
+           MOVE LOANID TO AL-LOANID
+           MOVE LOANAMOUNT TO AL-LOANAMOUNT
+           MOVE INTERESTRATE TO AL-INTERESTRATE
+           MOVE LOANTERMYEARS TO AL-LOANTERMYEARS
+      *> WS-INITIAL-PAYMENT (captured by CALCULATE-STANDARD-TOTAL-
+      *> INTEREST when CALCULATE-LOAN ran) rather than the live
+      *> MONTHLYPAYMENT, which PRINT-AMORTIZATION-SCHEDULE's ARM
+      *> resets overwrite with the LAST reset period's payment before
+      *> this paragraph runs - the audit trail must record the payment
+      *> the borrower was actually quoted, not the final reset amount.
+           MOVE WS-INITIAL-PAYMENT TO AL-MONTHLYPAYMENT
+           MOVE TOTALINTERESTPAID TO AL-TOTALINTERESTPAID
+           WRITE AUDITLOGRECORD.
+
+      *> Request 009 - fixed-format record for accounting's intake job,
+      *> so an approved loan can be booked without manual re-keying.
+       WRITE-INTERFACE-RECORD.
+           MOVE LOANID TO IF-LOANID
+           MOVE LOANAMOUNT TO IF-LOANAMOUNT
+           MOVE INTERESTRATE TO IF-INTERESTRATE
+           MOVE LOANTERMYEARS TO IF-LOANTERMYEARS
+      *> See WRITE-AUDIT-RECORD - same stale-MONTHLYPAYMENT-after-ARM-
+      *> reset hazard applies to the accounting export.
+           MOVE WS-INITIAL-PAYMENT TO IF-MONTHLYPAYMENT
+           MOVE TOTALINTERESTPAID TO IF-TOTALINTERESTPAID
+           MOVE MONTHLYPROPERTYTAX TO IF-MONTHLYPROPERTYTAX
+           MOVE MONTHLYHOMEINSURANCE TO IF-MONTHLYHOMEINSURANCE
+           MOVE MONTHLYPMI TO IF-MONTHLYPMI
+           MOVE MONTHLYESCROW TO IF-MONTHLYESCROW
+           MOVE PITIPAYMENT TO IF-PITIPAYMENT
+           WRITE INTERFACERECORD.
+
+       CLOSE-FILES.
+           CLOSE LOANAPPLICATIONFILE
+           CLOSE LOANRESULTFILE
+           CLOSE AMORTSCHEDULEFILE
+           CLOSE AUDITLOGFILE
+           CLOSE LOANINTERFACEFILE.
+
+      *> Request 007 - side-by-side scenario comparison, driven by a
+      *> small SCENARIOS.DAT file instead of the batch loan-application
+      *> file, with the first scenario's total interest as the
+      *> baseline the others are compared against.
+       RUN-COMPARISON-MODE.
+           OPEN INPUT SCENARIOFILE
+           IF WS-SCENARIO-FILE-STATUS NOT = "00"
+               DISPLAY "NO SCENARIOS.DAT FOUND - COMPARISON SKIPPED"
+           ELSE
+               OPEN OUTPUT COMPARISONREPORTFILE
+               IF WS-COMPARISON-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING COMPARISON.DAT - STATUS "
+                       WS-COMPARISON-FILE-STATUS
+               ELSE
+                   MOVE COMPARISONHEADERLINE TO COMPARISONREPORTRECORD
+                   WRITE COMPARISONREPORTRECORD
+                   PERFORM COMPARE-SCENARIOS UNTIL WS-SCENARIO-EOF = "Y"
+                   CLOSE COMPARISONREPORTFILE
+               END-IF
+           END-IF
+           CLOSE SCENARIOFILE.
+
+       COMPARE-SCENARIOS.
+           READ SCENARIOFILE
+               AT END MOVE "Y" TO WS-SCENARIO-EOF
+               NOT AT END PERFORM CALCULATE-AND-REPORT-SCENARIO
+           END-READ.
+
+       CALCULATE-AND-REPORT-SCENARIO.
+           MOVE SC-LOANAMOUNT TO LOANAMOUNT
+           MOVE SC-INTERESTRATE TO INTERESTRATE
+           MOVE SC-LOANTERMYEARS TO LOANTERMYEARS
+           PERFORM VALIDATE-APPLICATION
+           IF VALIDATIONFLAG = "N"
+               MOVE SC-LABEL TO CRL-LABEL
+               MOVE ERRORMESSAGE TO CRL-MESSAGE
+               MOVE COMPARISONREJECTLINE TO COMPARISONREPORTRECORD
+               WRITE COMPARISONREPORTRECORD
+           ELSE
+               PERFORM CALCULATE-LOAN
+               MOVE SPACES TO CDL-DELTASIGN
+               MOVE ZERO TO CDL-DELTAAMOUNT
+               MOVE SPACES TO CDL-DELTATEXT
+               IF WS-FIRST-SCENARIO-DONE = "N"
+                   MOVE TOTALINTERESTPAID TO WS-FIRST-INTEREST
+                   MOVE "Y" TO WS-FIRST-SCENARIO-DONE
+               ELSE
+                   COMPUTE WS-INTEREST-DELTA =
+                       TOTALINTERESTPAID - WS-FIRST-INTEREST
+                   IF WS-INTEREST-DELTA < 0
+                       MOVE "-$" TO CDL-DELTASIGN
+                       COMPUTE CDL-DELTAAMOUNT =
+                           FUNCTION ABS(WS-INTEREST-DELTA)
+                       MOVE " LESS INTEREST" TO CDL-DELTATEXT
+                   ELSE
+                       MOVE "+$" TO CDL-DELTASIGN
+                       MOVE WS-INTEREST-DELTA TO CDL-DELTAAMOUNT
+                       MOVE " MORE INTEREST" TO CDL-DELTATEXT
+                   END-IF
+               END-IF
+               MOVE SC-LABEL TO CDL-LABEL
+               MOVE LOANAMOUNT TO CDL-AMOUNT
+               MOVE INTERESTRATE TO CDL-RATE
+               MOVE LOANTERMYEARS TO CDL-TERM
+               MOVE MONTHLYPAYMENT TO CDL-PAYMENT
+               MOVE TOTALINTERESTPAID TO CDL-INTEREST
+               MOVE COMPARISONDETAILLINE TO COMPARISONREPORTRECORD
+               WRITE COMPARISONREPORTRECORD
+           END-IF.
